@@ -1,10 +1,129 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TicTacToe-Cobol.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-LOG ASSIGN TO "GAMELOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GAME-LOG-STATUS.
+           SELECT MOVES-IN ASSIGN TO "MOVESIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MOVES-IN-STATUS.
+           SELECT STATS-FILE ASSIGN TO "STATSFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATS-FILE-STATUS.
+           SELECT BOARD-CONFIG ASSIGN TO "BOARDCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BOARD-CONFIG-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+           SELECT EXCEPTION-LOG ASSIGN TO "EXCEPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-STATUS.
+           SELECT TIMING-REPORT ASSIGN TO "TIMERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TIMING-REPORT-STATUS.
+           SELECT MATCHUP-CONFIG ASSIGN TO "MATCHCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MATCHUP-CONFIG-STATUS.
+           SELECT TOURNAMENT-REPORT ASSIGN TO "TOURNRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TOURNAMENT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-LOG.
+       01  GAME-LOG-RECORD.
+           03 LOG-TIMESTAMP        PIC X(26).
+           03 LOG-GAME-ID          PIC 9(4).
+           03 LOG-FILLER-0         PIC X(1).
+           03 LOG-EVENT-TYPE       PIC X(9).
+           03 LOG-PLAYER           PIC X(2).
+           03 LOG-SPOT             PIC 9(2).
+           03 LOG-FILLER-1         PIC X(1).
+           03 LOG-RESULT-SPOT      PIC X(2).
+           03 LOG-DETAIL           PIC X(30).
+
+       FD  MOVES-IN.
+       01  MOVES-IN-RECORD.
+           03 MI-GAME-ID           PIC 9(4).
+           03 MI-TURN-NUM          PIC 9(2).
+           03 MI-SPOT              PIC 9(2).
+
+       FD  BOARD-CONFIG.
+       01  BOARD-CONFIG-RECORD.
+           03 BC-BOARD-DIM          PIC 9(1).
+           03 BC-WIN-LENGTH         PIC 9(1).
+
+       FD  STATS-FILE.
+       01  STATS-FILE-RECORD.
+           03 SF-STRENGTH           PIC 9(1).
+           03 SF-WINS               PIC 9(6).
+           03 SF-LOSSES             PIC 9(6).
+           03 SF-DRAWS              PIC 9(6).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03 CP-BOARD-DIM           PIC 9(2).
+           03 CP-WIN-LENGTH          PIC 9(1).
+           03 CP-ACTIVE-PLAYER       PIC X(1).
+           03 CP-X-AI-SETTING        PIC X(1).
+           03 CP-O-AI-SETTING        PIC X(1).
+           03 CP-X-AI-STRENGTH       PIC 9(1).
+           03 CP-O-AI-STRENGTH       PIC 9(1).
+           03 CP-BATCH-MODE-SETTING  PIC X(1).
+           03 CP-GAME-ID             PIC 9(4).
+           03 CP-TURN-NUM            PIC 9(2).
+           03 CP-SERIES-MODE-SETTING PIC X(1).
+           03 CP-SERIES-ROUNDS       PIC 9(2).
+           03 CP-SERIES-ROUND-NUM    PIC 9(2).
+           03 CP-SERIES-X-WINS       PIC 9(4).
+           03 CP-SERIES-O-WINS       PIC 9(4).
+           03 CP-SERIES-DRAWS        PIC 9(4).
+           03 CP-CELL OCCURS 25 TIMES PIC X(2).
+
+       FD  EXCEPTION-LOG.
+       01  EXCEPTION-LOG-RECORD.
+           03 EXC-TIMESTAMP        PIC X(26).
+           03 EXC-PLAYER           PIC X(1).
+           03 EXC-FILLER-1         PIC X(1).
+           03 EXC-SPOT             PIC 9(2).
+           03 EXC-FILLER-2         PIC X(1).
+           03 EXC-REASON           PIC X(30).
+
+       FD  TIMING-REPORT.
+       01  TIMING-REPORT-RECORD.
+           03 TR-GAME-ID            PIC 9(4).
+           03 TR-FILLER-1           PIC X(1).
+           03 TR-TOTAL-SECONDS      PIC 9(5)V99.
+           03 TR-FILLER-2           PIC X(1).
+           03 TR-AVG-SECONDS        PIC 9(5)V99.
+           03 TR-FILLER-3           PIC X(1).
+           03 TR-SLOWEST-SECONDS    PIC 9(5)V99.
+           03 TR-FILLER-4           PIC X(1).
+           03 TR-SLOWEST-PLAYER     PIC X(1).
+           03 TR-FILLER-5           PIC X(1).
+           03 TR-SLOWEST-SPOT       PIC 9(2).
+
+       FD  MATCHUP-CONFIG.
+       01  MATCHUP-CONFIG-RECORD.
+           03 MC-X-AI-STRENGTH      PIC 9(1).
+           03 MC-O-AI-STRENGTH      PIC 9(1).
+           03 MC-SERIES-ROUNDS      PIC 9(2).
+
+       FD  TOURNAMENT-REPORT.
+       01  TOURNAMENT-REPORT-RECORD.
+           03 TOUR-X-STRENGTH       PIC 9(1).
+           03 TOUR-O-STRENGTH       PIC 9(1).
+           03 TOUR-X-WINS           PIC 9(6).
+           03 TOUR-O-WINS           PIC 9(6).
+           03 TOUR-DRAWS            PIC 9(6).
+
        WORKING-STORAGE SECTION.
-        01 GAME-BOARD VALUE IS "123456789".
-           03 GAME-SPOT OCCURS 9 TIMES PIC X(1).
-        01 SPOT PIC 9.
+        01 GAME-BOARD.
+           03 GAME-SPOT OCCURS 25 TIMES PIC X(2).
+        01 SPOT PIC 9(2).
         01 GAME-STATUS PIC X(1).
            88 GAME-OVER VALUE "Y".
         01 ACTIVE-PLAYER PIC X(1) VALUE "X".
@@ -12,9 +131,26 @@
            88 O-TURN VALUE "O".
         01 LOOP-IDX-1 PIC 9(2).
         01 LOOP-IDX-2 PIC 9(2).
+
+        01 BOARD-DIM PIC 9(2) VALUE 3.
+        01 TOTAL-CELLS PIC 9(2) VALUE 9.
+        01 WIN-LENGTH PIC 9(1) VALUE 3.
+        01 BOARD-SIZE-CHOICE PIC 9(1) VALUE 1.
+        01 BOARD-CONFIG-STATUS PIC X(2) VALUE "00".
+           88 BOARD-CONFIG-OK VALUE "00".
+        01 ROW-IDX PIC 9(2).
+        01 COL-IDX PIC 9(2).
+        01 START-ROW PIC 9(2).
+        01 START-COL PIC 9(2).
+        01 CELL-NUM PIC 9(2).
+        01 DISPLAY-LINE PIC X(60).
+        01 DISPLAY-LINE-POS PIC 9(2).
+
         01 WIN-CONDITIONS.
-           03 WIN-CONDITION OCCURS 8.
-               05 WIN-VALUE OCCURS 3 TIMES PIC 9(1).
+           03 WIN-CONDITION OCCURS 30 TIMES.
+               05 WIN-VALUE OCCURS 4 TIMES PIC 9(2).
+        01 WIN-CONDITION-COUNT PIC 9(2) VALUE 8.
+        01 CELLS-MATCHED PIC 9(1).
 
         01 YES-NO-FLAG PIC X(1).
            88 JA VALUE "Y".
@@ -29,18 +165,17 @@
         01 AI-STRENGTH PIC 9(1) VALUE 0.
 
         01 EMPTY-CELLS-AREA.
-               03 EMPTY-CELLS OCCURS 9 TIMES PIC 9(1).
+               03 EMPTY-CELLS OCCURS 25 TIMES PIC 9(1).
 
-        01 RND-IDX  PIC 9 COMP.
+        01 RND-IDX  PIC 9(2) COMP.
         01 SPOTS-DONE PIC 9(1).
         01 SPOTS-OPEN-INDEX PIC 9(1) VALUE 1.
         01 SPOTS-OPEN-AREA.
-           03 SPOTS-OPEN OCCURS 3 TIMES PIC 9(1).
-        01 MOVE-TO-MAKE PIC 9(1).
-        01 SPOT-AS-CHAR PIC X(1).
+           03 SPOTS-OPEN OCCURS 4 TIMES PIC 9(2).
+        01 MOVE-TO-MAKE PIC 9(2).
 
         01 BEST-MOVE-AREA.
-           03 BEST-SPOT PIC 9(1) VALUE is 0.
+           03 BEST-SPOT PIC 9(2) VALUE is 0.
       *    1 is loss, 2 is draw and 3 is win
       *    0 is not set
            03 BEST-STATE PIC 9(1) VALUE is 0.
@@ -48,21 +183,158 @@
         01 ALL-EMPTY-FLAG PIC X(1).
            88 ALL-EMPTY VALUE "Y".
 
-       PROCEDURE DIVISION.
-      *    Initialize win conditions
-           MOVE 123456789147258369159357 TO WIN-CONDITIONS.
+        01 AI-LAST-SPOT PIC 9(2) VALUE 0.
+
+        01 BATCH-MODE-SETTING PIC X(1) VALUE "N".
+           88 BATCH-MODE VALUE "Y".
+        01 GAME-ID PIC 9(4) VALUE 1.
+        01 TURN-NUM PIC 9(2) VALUE 0.
+        01 MOVES-IN-STATUS PIC X(2) VALUE "00".
+           88 MOVES-IN-OK VALUE "00".
+           88 MOVES-IN-MISSING VALUE "35".
+           88 MOVES-IN-EOF VALUE "10".
+        01 MOVES-IN-OPEN-FLAG PIC X(1) VALUE "N".
+           88 MOVES-IN-OPEN VALUE "Y".
+        01 BATCH-EXHAUSTED-FLAG PIC X(1) VALUE "N".
+           88 BATCH-EXHAUSTED VALUE "Y".
+
+        01 WIN-DETECTED-FLAG PIC X(1) VALUE "N".
+           88 SOMEONE-WON VALUE "Y".
+
+        01 STATS-FILE-STATUS PIC X(2) VALUE "00".
+           88 STATS-FILE-OK VALUE "00".
+           88 STATS-FILE-MISSING VALUE "35".
+           88 STATS-FILE-EOF VALUE "10".
+        01 STATS-TABLE-AREA.
+           03 STATS-ENTRY OCCURS 10 TIMES INDEXED BY STATS-IDX.
+               05 STAT-STRENGTH PIC 9(1).
+               05 STAT-WINS     PIC 9(6).
+               05 STAT-LOSSES   PIC 9(6).
+               05 STAT-DRAWS    PIC 9(6).
+
+        01 CHECKPOINT-FILE-STATUS PIC X(2) VALUE "00".
+           88 CHECKPOINT-FILE-OK VALUE "00".
+        01 RESUME-SETTING PIC X(1) VALUE "N".
+           88 RESUME-GAME VALUE "Y".
+
+        01 GAME-LOG-STATUS PIC X(2) VALUE "00".
+           88 GAME-LOG-MISSING VALUE "35".
+        01 EXCEPTION-LOG-STATUS PIC X(2) VALUE "00".
+           88 EXCEPTION-LOG-MISSING VALUE "35".
+        01 TIMING-REPORT-STATUS PIC X(2) VALUE "00".
+           88 TIMING-REPORT-MISSING VALUE "35".
+
+        01 SERIES-MODE-SETTING PIC X(1) VALUE "N".
+           88 SERIES-MODE VALUE "Y".
+        01 SERIES-ROUNDS PIC 9(2) VALUE 1.
+        01 SERIES-ROUND-NUM PIC 9(2) VALUE 1.
+        01 SERIES-X-WINS PIC 9(4) VALUE 0.
+        01 SERIES-O-WINS PIC 9(4) VALUE 0.
+        01 SERIES-DRAWS PIC 9(4) VALUE 0.
+
+        01 MINIMAX-BOARD-AREA.
+           03 MINIMAX-BOARD OCCURS 9 TIMES PIC X(1).
+
+        01 TURN-START-STAMP PIC X(21).
+        01 TURN-END-STAMP PIC X(21).
+        01 WAS-AI-TURN-FLAG PIC X(1) VALUE "N".
+           88 WAS-AI-TURN VALUE "Y".
+        01 TS-HH PIC 9(2).
+        01 TS-MI PIC 9(2).
+        01 TS-SS PIC 9(2).
+        01 TS-HS PIC 9(2).
+        01 START-HSEC PIC 9(7).
+        01 END-HSEC PIC 9(7).
+        01 LAST-TURN-SPOT PIC 9(2).
+
+        01 TIMING-AREA.
+           03 TIMING-TOTAL-HSEC     PIC 9(7) VALUE 0.
+           03 TIMING-MOVE-COUNT     PIC 9(4) VALUE 0.
+           03 TIMING-SLOWEST-HSEC   PIC 9(7) VALUE 0.
+           03 TIMING-SLOWEST-PLAYER PIC X(1) VALUE SPACE.
+           03 TIMING-SLOWEST-SPOT   PIC 9(2) VALUE 0.
+           03 TIMING-X-HSEC         PIC 9(7) VALUE 0.
+           03 TIMING-X-MOVES        PIC 9(4) VALUE 0.
+           03 TIMING-O-HSEC         PIC 9(7) VALUE 0.
+           03 TIMING-O-MOVES        PIC 9(4) VALUE 0.
+
+        01 TR-TOTAL-SECONDS-DISP    PIC ZZZZ9.99.
+        01 TR-AVG-SECONDS-DISP      PIC ZZZZ9.99.
+        01 TR-SLOWEST-SECONDS-DISP  PIC ZZZZ9.99.
+
+        01 MATCHUP-CONFIG-STATUS PIC X(2) VALUE "00".
+           88 MATCHUP-CONFIG-OK VALUE "00".
+        01 MATCHUP-MODE-SETTING PIC X(1) VALUE "N".
+           88 MATCHUP-MODE VALUE "Y".
+
+        01 TOURNAMENT-FILE-STATUS PIC X(2) VALUE "00".
+           88 TOURNAMENT-FILE-OK VALUE "00".
+           88 TOURNAMENT-FILE-EOF VALUE "10".
+        01 TOURNAMENT-AREA.
+           03 TOURNAMENT-ENTRY OCCURS 16 TIMES INDEXED BY TOUR-IDX.
+               05 TENT-X-STRENGTH PIC 9(1).
+               05 TENT-O-STRENGTH PIC 9(1).
+               05 TENT-X-WINS     PIC 9(6).
+               05 TENT-O-WINS     PIC 9(6).
+               05 TENT-DRAWS      PIC 9(6).
 
+       PROCEDURE DIVISION.
            PERFORM GET-SETTINGS.
 
-           PERFORM UNTIL GAME-OVER
+           PERFORM OPEN-FILES.
+
+           PERFORM VARYING SERIES-ROUND-NUM FROM SERIES-ROUND-NUM BY 1
+                   UNTIL SERIES-ROUND-NUM > SERIES-ROUNDS
+                       OR BATCH-EXHAUSTED
+               PERFORM PLAY-ROUND
+               PERFORM TALLY-SERIES-ROUND
+               IF SERIES-MODE
+                   PERFORM DISPLAY-SERIES-SCOREBOARD
+               END-IF
+               IF SERIES-ROUND-NUM < SERIES-ROUNDS
+               AND NOT BATCH-EXHAUSTED
+                   PERFORM RESET-FOR-NEXT-ROUND
+               END-IF
+           END-PERFORM
+           PERFORM DISPLAY-STATS-SUMMARY.
+           IF MATCHUP-MODE
+               PERFORM TALLY-TOURNAMENT-RESULT
+               PERFORM DISPLAY-TOURNAMENT-SUMMARY
+           END-IF
+           PERFORM CLOSE-FILES.
+           IF BATCH-EXHAUSTED
+               DISPLAY "MOVESIN ran out before the scheduled series "
+                   "finished - ending run early."
+               MOVE 1 TO RETURN-CODE
+           END-IF
+           STOP RUN.
+
+       PLAY-ROUND.
+           MOVE "N" TO GAME-STATUS
+           MOVE "N" TO WIN-DETECTED-FLAG
+           PERFORM UNTIL GAME-OVER OR BATCH-EXHAUSTED
+               MOVE FUNCTION CURRENT-DATE TO TURN-START-STAMP
+               MOVE "N" TO WAS-AI-TURN-FLAG
                EVALUATE TRUE
                    WHEN X-TURN AND X-AI
                        PERFORM AI-MOVE
+                       MOVE AI-LAST-SPOT TO LAST-TURN-SPOT
+                       MOVE "Y" TO WAS-AI-TURN-FLAG
                    WHEN O-TURN AND O-AI
                        PERFORM AI-MOVE
+                       MOVE AI-LAST-SPOT TO LAST-TURN-SPOT
+                       MOVE "Y" TO WAS-AI-TURN-FLAG
                    WHEN OTHER
                        PERFORM PLAYER-MOVE
+                       MOVE SPOT TO LAST-TURN-SPOT
                END-EVALUATE
+               IF NOT BATCH-EXHAUSTED
+                   MOVE FUNCTION CURRENT-DATE TO TURN-END-STAMP
+                   PERFORM TALLY-MOVE-TIMING
+               END-IF
+               IF WAS-AI-TURN
+                   CONTINUE AFTER 1 SECONDS
+               END-IF
 
                PERFORM  CHECK-GAME-WON
                IF NOT GAME-OVER
@@ -72,61 +344,539 @@
                IF NOT GAME-OVER
                    PERFORM SWAP-ACTIVE-PLAYER
                 END-IF
+
+               IF NOT BATCH-EXHAUSTED AND NOT GAME-OVER
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
            END-PERFORM
+           IF GAME-OVER
+               PERFORM CLEAR-CHECKPOINT
+               PERFORM WRITE-TIMING-REPORT
+               PERFORM DISPLAY-TIMING-SUMMARY
+           END-IF
            PERFORM DISPLAY-BOARD.
-           STOP RUN.
+
+       TALLY-MOVE-TIMING.
+           MOVE TURN-START-STAMP (9:2) TO TS-HH
+           MOVE TURN-START-STAMP (11:2) TO TS-MI
+           MOVE TURN-START-STAMP (13:2) TO TS-SS
+           MOVE TURN-START-STAMP (15:2) TO TS-HS
+           COMPUTE START-HSEC =
+               ((TS-HH * 60 + TS-MI) * 60 + TS-SS) * 100 + TS-HS
+           MOVE TURN-END-STAMP (9:2) TO TS-HH
+           MOVE TURN-END-STAMP (11:2) TO TS-MI
+           MOVE TURN-END-STAMP (13:2) TO TS-SS
+           MOVE TURN-END-STAMP (15:2) TO TS-HS
+           COMPUTE END-HSEC =
+               ((TS-HH * 60 + TS-MI) * 60 + TS-SS) * 100 + TS-HS
+           IF END-HSEC >= START-HSEC
+               COMPUTE TIMING-TOTAL-HSEC =
+                   TIMING-TOTAL-HSEC + END-HSEC - START-HSEC
+               ADD 1 TO TIMING-MOVE-COUNT
+               IF ACTIVE-PLAYER = "X"
+                   COMPUTE TIMING-X-HSEC =
+                       TIMING-X-HSEC + END-HSEC - START-HSEC
+                   ADD 1 TO TIMING-X-MOVES
+               ELSE
+                   COMPUTE TIMING-O-HSEC =
+                       TIMING-O-HSEC + END-HSEC - START-HSEC
+                   ADD 1 TO TIMING-O-MOVES
+               END-IF
+               IF END-HSEC - START-HSEC > TIMING-SLOWEST-HSEC
+                   COMPUTE TIMING-SLOWEST-HSEC = END-HSEC - START-HSEC
+                   MOVE ACTIVE-PLAYER TO TIMING-SLOWEST-PLAYER
+                   MOVE LAST-TURN-SPOT TO TIMING-SLOWEST-SPOT
+               END-IF
+           END-IF.
+
+       WRITE-TIMING-REPORT.
+           INITIALIZE TIMING-REPORT-RECORD
+           MOVE GAME-ID TO TR-GAME-ID
+           MOVE SPACE TO TR-FILLER-1
+           COMPUTE TR-TOTAL-SECONDS = TIMING-TOTAL-HSEC / 100
+           MOVE SPACE TO TR-FILLER-2
+           IF TIMING-MOVE-COUNT > 0
+               COMPUTE TR-AVG-SECONDS =
+                   TIMING-TOTAL-HSEC / TIMING-MOVE-COUNT / 100
+           END-IF
+           MOVE SPACE TO TR-FILLER-3
+           COMPUTE TR-SLOWEST-SECONDS = TIMING-SLOWEST-HSEC / 100
+           MOVE SPACE TO TR-FILLER-4
+           MOVE TIMING-SLOWEST-PLAYER TO TR-SLOWEST-PLAYER
+           MOVE SPACE TO TR-FILLER-5
+           MOVE TIMING-SLOWEST-SPOT TO TR-SLOWEST-SPOT
+           WRITE TIMING-REPORT-RECORD.
+
+       DISPLAY-TIMING-SUMMARY.
+           MOVE TR-TOTAL-SECONDS TO TR-TOTAL-SECONDS-DISP
+           MOVE TR-AVG-SECONDS TO TR-AVG-SECONDS-DISP
+           MOVE TR-SLOWEST-SECONDS TO TR-SLOWEST-SECONDS-DISP
+           DISPLAY "----- Timing report -----"
+           DISPLAY "Total game duration: " TR-TOTAL-SECONDS-DISP
+               " seconds"
+           DISPLAY "Average think-time per move: " TR-AVG-SECONDS-DISP
+               " seconds"
+           DISPLAY "Slowest move: player " TIMING-SLOWEST-PLAYER
+               " at spot " TIMING-SLOWEST-SPOT " ("
+               TR-SLOWEST-SECONDS-DISP " seconds)".
+
+       TALLY-SERIES-ROUND.
+           IF GAME-OVER
+               IF SOMEONE-WON
+                   IF ACTIVE-PLAYER = "X"
+                       ADD 1 TO SERIES-X-WINS
+                   ELSE
+                       ADD 1 TO SERIES-O-WINS
+                   END-IF
+               ELSE
+                   ADD 1 TO SERIES-DRAWS
+               END-IF
+           END-IF.
+
+       DISPLAY-SERIES-SCOREBOARD.
+           DISPLAY "----- Series scoreboard after round "
+               SERIES-ROUND-NUM " -----"
+           DISPLAY "X wins: " SERIES-X-WINS
+               "  O wins: " SERIES-O-WINS
+               "  Draws: " SERIES-DRAWS.
+
+       RESET-FOR-NEXT-ROUND.
+           PERFORM INIT-BOARD
+           MOVE "X" TO ACTIVE-PLAYER
+           ADD 1 TO GAME-ID
+           MOVE 0 TO TURN-NUM
+           MOVE 0 TO TIMING-TOTAL-HSEC
+           MOVE 0 TO TIMING-MOVE-COUNT
+           MOVE 0 TO TIMING-SLOWEST-HSEC
+           MOVE SPACE TO TIMING-SLOWEST-PLAYER
+           MOVE 0 TO TIMING-SLOWEST-SPOT
+           MOVE 0 TO TIMING-X-HSEC
+           MOVE 0 TO TIMING-X-MOVES
+           MOVE 0 TO TIMING-O-HSEC
+           MOVE 0 TO TIMING-O-MOVES.
+
+       OPEN-FILES.
+           OPEN EXTEND GAME-LOG
+           IF GAME-LOG-MISSING
+               OPEN OUTPUT GAME-LOG
+               CLOSE GAME-LOG
+               OPEN EXTEND GAME-LOG
+           END-IF
+           INITIALIZE GAME-LOG-RECORD
+           OPEN EXTEND EXCEPTION-LOG
+           IF EXCEPTION-LOG-MISSING
+               OPEN OUTPUT EXCEPTION-LOG
+               CLOSE EXCEPTION-LOG
+               OPEN EXTEND EXCEPTION-LOG
+           END-IF
+           INITIALIZE EXCEPTION-LOG-RECORD
+           OPEN EXTEND TIMING-REPORT
+           IF TIMING-REPORT-MISSING
+               OPEN OUTPUT TIMING-REPORT
+               CLOSE TIMING-REPORT
+               OPEN EXTEND TIMING-REPORT
+           END-IF
+           INITIALIZE TIMING-REPORT-RECORD
+           IF BATCH-MODE
+               OPEN INPUT MOVES-IN
+               IF MOVES-IN-OK
+                   SET MOVES-IN-OPEN TO TRUE
+               ELSE
+                   DISPLAY "MOVESIN file not found or unreadable - "
+                       "cannot run in batch mode."
+                   SET BATCH-EXHAUSTED TO TRUE
+               END-IF
+           END-IF
+           PERFORM LOAD-STATS
+           IF MATCHUP-MODE
+               PERFORM LOAD-TOURNAMENT-STATS
+           END-IF.
+
+       CLOSE-FILES.
+           PERFORM SAVE-STATS
+           IF MATCHUP-MODE
+               PERFORM SAVE-TOURNAMENT-STATS
+           END-IF
+           CLOSE GAME-LOG
+           CLOSE EXCEPTION-LOG
+           CLOSE TIMING-REPORT
+           IF MOVES-IN-OPEN
+               CLOSE MOVES-IN
+           END-IF.
+
+       LOAD-STATS.
+           PERFORM VARYING STATS-IDX FROM 1 BY 1
+                   UNTIL STATS-IDX > 10
+               COMPUTE STAT-STRENGTH (STATS-IDX) = STATS-IDX - 1
+               MOVE 0 TO STAT-WINS (STATS-IDX)
+               MOVE 0 TO STAT-LOSSES (STATS-IDX)
+               MOVE 0 TO STAT-DRAWS (STATS-IDX)
+           END-PERFORM
+           OPEN INPUT STATS-FILE
+           IF STATS-FILE-OK
+               PERFORM UNTIL STATS-FILE-EOF
+                   READ STATS-FILE
+                       AT END
+                           SET STATS-FILE-EOF TO TRUE
+                       NOT AT END
+                           COMPUTE STATS-IDX = SF-STRENGTH + 1
+                           MOVE SF-STRENGTH TO STAT-STRENGTH (STATS-IDX)
+                           MOVE SF-WINS TO STAT-WINS (STATS-IDX)
+                           MOVE SF-LOSSES TO STAT-LOSSES (STATS-IDX)
+                           MOVE SF-DRAWS TO STAT-DRAWS (STATS-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE STATS-FILE
+           END-IF.
+
+       SAVE-STATS.
+           OPEN OUTPUT STATS-FILE
+           PERFORM VARYING STATS-IDX FROM 1 BY 1
+                   UNTIL STATS-IDX > 10
+               COMPUTE SF-STRENGTH = STATS-IDX - 1
+               MOVE STAT-WINS (STATS-IDX) TO SF-WINS
+               MOVE STAT-LOSSES (STATS-IDX) TO SF-LOSSES
+               MOVE STAT-DRAWS (STATS-IDX) TO SF-DRAWS
+               WRITE STATS-FILE-RECORD
+           END-PERFORM
+           CLOSE STATS-FILE.
+
+       LOAD-TOURNAMENT-STATS.
+           PERFORM VARYING TOUR-IDX FROM 1 BY 1
+                   UNTIL TOUR-IDX > 16
+               COMPUTE TENT-X-STRENGTH (TOUR-IDX) = (TOUR-IDX - 1) / 4
+               COMPUTE TENT-O-STRENGTH (TOUR-IDX) = (TOUR-IDX - 1)
+                   - (TENT-X-STRENGTH (TOUR-IDX) * 4)
+               MOVE 0 TO TENT-X-WINS (TOUR-IDX)
+               MOVE 0 TO TENT-O-WINS (TOUR-IDX)
+               MOVE 0 TO TENT-DRAWS (TOUR-IDX)
+           END-PERFORM
+           OPEN INPUT TOURNAMENT-REPORT
+           IF TOURNAMENT-FILE-OK
+               PERFORM UNTIL TOURNAMENT-FILE-EOF
+                   READ TOURNAMENT-REPORT
+                       AT END
+                           SET TOURNAMENT-FILE-EOF TO TRUE
+                       NOT AT END
+                           COMPUTE TOUR-IDX = (TOUR-X-STRENGTH * 4)
+                               + TOUR-O-STRENGTH + 1
+                           MOVE TOUR-X-STRENGTH TO
+                               TENT-X-STRENGTH (TOUR-IDX)
+                           MOVE TOUR-O-STRENGTH TO
+                               TENT-O-STRENGTH (TOUR-IDX)
+                           MOVE TOUR-X-WINS TO TENT-X-WINS (TOUR-IDX)
+                           MOVE TOUR-O-WINS TO TENT-O-WINS (TOUR-IDX)
+                           MOVE TOUR-DRAWS TO TENT-DRAWS (TOUR-IDX)
+                   END-READ
+               END-PERFORM
+               CLOSE TOURNAMENT-REPORT
+           END-IF.
+
+       SAVE-TOURNAMENT-STATS.
+           OPEN OUTPUT TOURNAMENT-REPORT
+           PERFORM VARYING TOUR-IDX FROM 1 BY 1
+                   UNTIL TOUR-IDX > 16
+               MOVE TENT-X-STRENGTH (TOUR-IDX) TO TOUR-X-STRENGTH
+               MOVE TENT-O-STRENGTH (TOUR-IDX) TO TOUR-O-STRENGTH
+               MOVE TENT-X-WINS (TOUR-IDX) TO TOUR-X-WINS
+               MOVE TENT-O-WINS (TOUR-IDX) TO TOUR-O-WINS
+               MOVE TENT-DRAWS (TOUR-IDX) TO TOUR-DRAWS
+               WRITE TOURNAMENT-REPORT-RECORD
+           END-PERFORM
+           CLOSE TOURNAMENT-REPORT.
+
+       TALLY-TOURNAMENT-RESULT.
+           COMPUTE TOUR-IDX = (X-AI-STRENGTH * 4) + O-AI-STRENGTH + 1
+           ADD SERIES-X-WINS TO TENT-X-WINS (TOUR-IDX)
+           ADD SERIES-O-WINS TO TENT-O-WINS (TOUR-IDX)
+           ADD SERIES-DRAWS TO TENT-DRAWS (TOUR-IDX).
+
+       DISPLAY-TOURNAMENT-SUMMARY.
+           DISPLAY "===== Tournament matchup summary ====="
+           DISPLAY "X strength " X-AI-STRENGTH " vs O strength "
+               O-AI-STRENGTH ": X wins=" SERIES-X-WINS
+               " O wins=" SERIES-O-WINS " draws=" SERIES-DRAWS
+               " (this run)"
+           COMPUTE TOUR-IDX = (X-AI-STRENGTH * 4) + O-AI-STRENGTH + 1
+           DISPLAY "Cumulative for this matchup: X wins="
+               TENT-X-WINS (TOUR-IDX) " O wins=" TENT-O-WINS (TOUR-IDX)
+               " draws=" TENT-DRAWS (TOUR-IDX).
+
+       GET-RESUME-CHOICE.
+           MOVE "N" TO RESUME-SETTING
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-OK
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       IF CP-BOARD-DIM > 0
+                           IF CP-BATCH-MODE-SETTING = "Y"
+                               DISPLAY "A saved game was found, but it "
+                                   "was playing from MOVESIN in batch "
+                                   "mode - MOVESIN cannot be safely "
+                                   "rewound, so this checkpoint cannot "
+                                   "be resumed."
+                           ELSE
+                               DISPLAY "A saved game was found. Resume "
+                                   "it?"
+                               PERFORM GET-YES-NO
+                               MOVE YES-NO-FLAG TO RESUME-SETTING
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               NOT AT END
+                   MOVE CP-BOARD-DIM TO BOARD-DIM
+                   MOVE CP-WIN-LENGTH TO WIN-LENGTH
+                   COMPUTE TOTAL-CELLS = BOARD-DIM * BOARD-DIM
+                   MOVE CP-ACTIVE-PLAYER TO ACTIVE-PLAYER
+                   MOVE CP-X-AI-SETTING TO X-AI-SETTING
+                   MOVE CP-O-AI-SETTING TO O-AI-SETTING
+                   MOVE CP-X-AI-STRENGTH TO X-AI-STRENGTH
+                   MOVE CP-O-AI-STRENGTH TO O-AI-STRENGTH
+                   MOVE CP-BATCH-MODE-SETTING TO BATCH-MODE-SETTING
+                   MOVE CP-GAME-ID TO GAME-ID
+                   MOVE CP-TURN-NUM TO TURN-NUM
+                   MOVE CP-SERIES-MODE-SETTING TO SERIES-MODE-SETTING
+                   MOVE CP-SERIES-ROUNDS TO SERIES-ROUNDS
+                   MOVE CP-SERIES-ROUND-NUM TO SERIES-ROUND-NUM
+                   MOVE CP-SERIES-X-WINS TO SERIES-X-WINS
+                   MOVE CP-SERIES-O-WINS TO SERIES-O-WINS
+                   MOVE CP-SERIES-DRAWS TO SERIES-DRAWS
+                   PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                           UNTIL LOOP-IDX-1 > TOTAL-CELLS
+                       MOVE CP-CELL (LOOP-IDX-1)
+                           TO GAME-SPOT (LOOP-IDX-1)
+                   END-PERFORM
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE BOARD-DIM TO CP-BOARD-DIM
+           MOVE WIN-LENGTH TO CP-WIN-LENGTH
+           MOVE ACTIVE-PLAYER TO CP-ACTIVE-PLAYER
+           MOVE X-AI-SETTING TO CP-X-AI-SETTING
+           MOVE O-AI-SETTING TO CP-O-AI-SETTING
+           MOVE X-AI-STRENGTH TO CP-X-AI-STRENGTH
+           MOVE O-AI-STRENGTH TO CP-O-AI-STRENGTH
+           MOVE BATCH-MODE-SETTING TO CP-BATCH-MODE-SETTING
+           MOVE GAME-ID TO CP-GAME-ID
+           MOVE TURN-NUM TO CP-TURN-NUM
+           MOVE SERIES-MODE-SETTING TO CP-SERIES-MODE-SETTING
+           MOVE SERIES-ROUNDS TO CP-SERIES-ROUNDS
+           MOVE SERIES-ROUND-NUM TO CP-SERIES-ROUND-NUM
+           MOVE SERIES-X-WINS TO CP-SERIES-X-WINS
+           MOVE SERIES-O-WINS TO CP-SERIES-O-WINS
+           MOVE SERIES-DRAWS TO CP-SERIES-DRAWS
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > TOTAL-CELLS
+               MOVE GAME-SPOT (LOOP-IDX-1) TO CP-CELL (LOOP-IDX-1)
+           END-PERFORM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           INITIALIZE CHECKPOINT-RECORD
+           MOVE 0 TO CP-BOARD-DIM
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       UPDATE-STATS.
+           IF X-AI
+               COMPUTE STATS-IDX = X-AI-STRENGTH + 1
+               IF ACTIVE-PLAYER = "X"
+                   ADD 1 TO STAT-WINS (STATS-IDX)
+               ELSE
+                   ADD 1 TO STAT-LOSSES (STATS-IDX)
+               END-IF
+           END-IF
+           IF O-AI
+               COMPUTE STATS-IDX = O-AI-STRENGTH + 1
+               IF ACTIVE-PLAYER = "O"
+                   ADD 1 TO STAT-WINS (STATS-IDX)
+               ELSE
+                   ADD 1 TO STAT-LOSSES (STATS-IDX)
+               END-IF
+           END-IF.
+
+       UPDATE-STATS-DRAW.
+           IF X-AI
+               COMPUTE STATS-IDX = X-AI-STRENGTH + 1
+               ADD 1 TO STAT-DRAWS (STATS-IDX)
+           END-IF
+           IF O-AI
+               COMPUTE STATS-IDX = O-AI-STRENGTH + 1
+               ADD 1 TO STAT-DRAWS (STATS-IDX)
+           END-IF.
+
+       DISPLAY-STATS-SUMMARY.
+           DISPLAY "===== AI strength summary (all-time) ====="
+           PERFORM VARYING STATS-IDX FROM 1 BY 1
+                   UNTIL STATS-IDX > 10
+               IF STAT-WINS (STATS-IDX) > 0
+               OR STAT-LOSSES (STATS-IDX) > 0
+               OR STAT-DRAWS (STATS-IDX) > 0
+                   DISPLAY "Strength " STAT-STRENGTH (STATS-IDX)
+                       ": wins=" STAT-WINS (STATS-IDX)
+                       " losses=" STAT-LOSSES (STATS-IDX)
+                       " draws=" STAT-DRAWS (STATS-IDX)
+               END-IF
+           END-PERFORM.
+
+       WRITE-GAME-LOG.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE GAME-ID TO LOG-GAME-ID
+           MOVE SPACE TO LOG-FILLER-0
+           MOVE ACTIVE-PLAYER TO LOG-PLAYER
+           MOVE SPACE TO LOG-FILLER-1
+           WRITE GAME-LOG-RECORD.
+
+       WRITE-EXCEPTION-LOG.
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+           MOVE ACTIVE-PLAYER TO EXC-PLAYER
+           MOVE SPACE TO EXC-FILLER-1
+           MOVE SPOT TO EXC-SPOT
+           MOVE SPACE TO EXC-FILLER-2
+           WRITE EXCEPTION-LOG-RECORD.
 
        DISPLAY-BOARD.
-           DISPLAY GAME-SPOT (1) " | " GAME-SPOT (2) " | " GAME-SPOT (3)
-           DISPLAY GAME-SPOT (4) " | " GAME-SPOT (5) " | " GAME-SPOT (6)
-           DISPLAY GAME-SPOT (7) " | " GAME-SPOT (8) " | " GAME-SPOT (9)
-           .
+           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > BOARD-DIM
+               MOVE SPACES TO DISPLAY-LINE
+               MOVE 1 TO DISPLAY-LINE-POS
+               PERFORM VARYING COL-IDX FROM 1 BY 1
+                       UNTIL COL-IDX > BOARD-DIM
+                   COMPUTE CELL-NUM =
+                       (ROW-IDX - 1) * BOARD-DIM + COL-IDX
+                   IF COL-IDX > 1
+                       STRING " | " DELIMITED BY SIZE
+                           INTO DISPLAY-LINE
+                           WITH POINTER DISPLAY-LINE-POS
+                   END-IF
+                   IF GAME-SPOT (CELL-NUM) (1:1) = "0"
+                       STRING GAME-SPOT (CELL-NUM) (2:1)
+                           DELIMITED BY SIZE
+                           INTO DISPLAY-LINE
+                           WITH POINTER DISPLAY-LINE-POS
+                   ELSE
+                       STRING GAME-SPOT (CELL-NUM) DELIMITED BY SIZE
+                           INTO DISPLAY-LINE
+                           WITH POINTER DISPLAY-LINE-POS
+                   END-IF
+               END-PERFORM
+               DISPLAY DISPLAY-LINE (1:DISPLAY-LINE-POS - 1)
+           END-PERFORM.
 
        CHECK-GAME-WON.
-           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1 UNTIL LOOP-IDX-1 > 8
-               IF GAME-SPOT (WIN-VALUE(LOOP-IDX-1, 1)) = ACTIVE-PLAYER
-               AND GAME-SPOT (WIN-VALUE(LOOP-IDX-1, 2)) = ACTIVE-PLAYER
-               AND GAME-SPOT (WIN-VALUE(LOOP-IDX-1, 3)) = ACTIVE-PLAYER
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > WIN-CONDITION-COUNT
+               MOVE 0 TO CELLS-MATCHED
+               PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
+                       UNTIL LOOP-IDX-2 > WIN-LENGTH
+                   IF GAME-SPOT (WIN-VALUE (LOOP-IDX-1, LOOP-IDX-2))
+                           (1:1) = ACTIVE-PLAYER
+                       ADD 1 TO CELLS-MATCHED
+                   END-IF
+               END-PERFORM
+               IF CELLS-MATCHED = WIN-LENGTH
                    SET GAME-OVER TO TRUE
+                   SET SOMEONE-WON TO TRUE
                END-IF
            END-PERFORM
            IF GAME-OVER
                DISPLAY "Congratulations! Player "ACTIVE-PLAYER" has won the
       -    "game."
+               MOVE "OUTCOME" TO LOG-EVENT-TYPE
+               MOVE 0 TO LOG-SPOT
+               MOVE SPACE TO LOG-RESULT-SPOT
+               STRING "PLAYER " ACTIVE-PLAYER " WON" DELIMITED BY SIZE
+                   INTO LOG-DETAIL
+               PERFORM WRITE-GAME-LOG
+               PERFORM UPDATE-STATS
            END-IF.
 
        CHECK-GAME-DRAW.
            SET GAME-OVER TO TRUE
-           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1 UNTIL LOOP-IDX-1 > 9
-               IF GAME-SPOT(LOOP-IDX-1) NOT = "X"
-               AND GAME-SPOT(LOOP-IDX-1) NOT = "O"
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > TOTAL-CELLS
+               IF GAME-SPOT (LOOP-IDX-1) (1:1) NOT = "X"
+               AND GAME-SPOT (LOOP-IDX-1) (1:1) NOT = "O"
                    MOVE "N" TO GAME-STATUS
                END-IF
            END-PERFORM.
            IF GAME-OVER
                DISPLAY "The game is a draw!"
+               MOVE "OUTCOME" TO LOG-EVENT-TYPE
+               MOVE 0 TO LOG-SPOT
+               MOVE SPACE TO LOG-RESULT-SPOT
+               MOVE "GAME DRAWN" TO LOG-DETAIL
+               PERFORM WRITE-GAME-LOG
+               PERFORM UPDATE-STATS-DRAW
            END-IF.
 
        PLAYER-MOVE.
            MOVE 0 TO SPOT
-           PERFORM UNTIL SPOT > 0
+           COMPUTE TURN-NUM = TURN-NUM + 1
+           PERFORM UNTIL SPOT > 0 OR BATCH-EXHAUSTED
                DISPLAY "Player " ACTIVE-PLAYER " turn:"
                PERFORM DISPLAY-BOARD
-               DISPLAY "Where to make your next move? [1-9]"
-               ACCEPT SPOT
-               IF SPOT = 0
+               IF BATCH-MODE
+                   PERFORM READ-NEXT-BATCH-MOVE
+               ELSE
+                   DISPLAY "Where to make your next move? [1-9]"
+                   ACCEPT SPOT
+               END-IF
+               IF BATCH-EXHAUSTED
+                   CONTINUE
+               ELSE
+               IF SPOT = 0 OR SPOT > TOTAL-CELLS
                    DISPLAY "Invalid input. Please input a number between
-      -    " 1 and 9."
+      -    " 1 and " TOTAL-CELLS "."
+                   MOVE "OUT OF RANGE OR NON-NUMERIC" TO EXC-REASON
+                   PERFORM WRITE-EXCEPTION-LOG
+                   MOVE 0 TO SPOT
                ELSE
-                   IF GAME-SPOT (SPOT) = "X" OR GAME-SPOT (SPOT) = "O"
+                   IF GAME-SPOT (SPOT) (1:1) = "X"
+                   OR GAME-SPOT (SPOT) (1:1) = "O"
                       DISPLAY "This spot is already taken. Please choose
       -    " anther one."
+                      MOVE "SPOT ALREADY TAKEN" TO EXC-REASON
+                      PERFORM WRITE-EXCEPTION-LOG
+                      MOVE 0 TO SPOT
                    ELSE
                        MOVE ACTIVE-PLAYER TO GAME-SPOT (SPOT)
+                       MOVE "PLAYER" TO LOG-EVENT-TYPE
+                       MOVE SPOT TO LOG-SPOT
+                       MOVE GAME-SPOT (SPOT) TO LOG-RESULT-SPOT
+                       MOVE SPACES TO LOG-DETAIL
+                       PERFORM WRITE-GAME-LOG
                    END-IF
                END-IF
+               END-IF
            END-PERFORM.
 
+       READ-NEXT-BATCH-MOVE.
+           MOVE 0 TO SPOT
+           READ MOVES-IN
+               AT END
+                   SET MOVES-IN-EOF TO TRUE
+                   SET BATCH-EXHAUSTED TO TRUE
+                   DISPLAY "No more scripted moves in MOVESIN."
+               NOT AT END
+                   IF MI-GAME-ID = GAME-ID AND MI-TURN-NUM = TURN-NUM
+                       MOVE MI-SPOT TO SPOT
+                   ELSE
+                       DISPLAY "Scripted move not found in MOVESIN."
+                       SET BATCH-EXHAUSTED TO TRUE
+                   END-IF
+           END-READ.
+
        SWAP-ACTIVE-PLAYER.
            IF ACTIVE-PLAYER = "X"
                MOVE "O" TO ACTIVE-PLAYER
@@ -143,35 +893,209 @@
            END-PERFORM.
 
        GET-SETTINGS.
-           DISPLAY "Should 'X' be played by the computer?"
-           PERFORM GET-YES-NO.
-           MOVE YES-NO-FLAG TO X-AI-SETTING.
-           IF X-AI
-               SET X-AI TO TRUE
-               PERFORM SHOW-STRENGTH-OPTIONS
-               ACCEPT X-AI-STRENGTH
+           PERFORM GET-RESUME-CHOICE.
+           IF RESUME-GAME
+               PERFORM LOAD-CHECKPOINT
+               PERFORM BUILD-WIN-CONDITIONS
+               IF SERIES-ROUND-NUM < SERIES-ROUNDS
+                   DISPLAY "Resuming round " SERIES-ROUND-NUM " of "
+                       SERIES-ROUNDS " (series scoreboard so far - "
+                       "X: " SERIES-X-WINS " O: " SERIES-O-WINS
+                       " draws: " SERIES-DRAWS ")"
+               END-IF
+           ELSE
+               PERFORM GET-BOARD-SIZE
+               PERFORM BUILD-WIN-CONDITIONS
+               PERFORM INIT-BOARD
+
+               PERFORM GET-MATCHUP-CONFIG
+               IF MATCHUP-MODE
+                   MOVE "N" TO BATCH-MODE-SETTING
+                   SET X-AI TO TRUE
+                   SET O-AI TO TRUE
+                   SET SERIES-MODE TO TRUE
+               ELSE
+                   DISPLAY "Should moves be read from the MOVESIN batch
+      -    " file instead of the terminal?"
+                   PERFORM GET-YES-NO
+                   MOVE YES-NO-FLAG TO BATCH-MODE-SETTING
+                   IF BATCH-MODE
+                       DISPLAY "Enter the game id to play from MOVESIN:"
+                       ACCEPT GAME-ID
+                   END-IF
+
+                   DISPLAY "Should 'X' be played by the computer?"
+                   PERFORM GET-YES-NO
+                   MOVE YES-NO-FLAG TO X-AI-SETTING
+                   IF X-AI
+                       SET X-AI TO TRUE
+                       PERFORM SHOW-STRENGTH-OPTIONS
+                       ACCEPT X-AI-STRENGTH
+                   END-IF
+
+                   DISPLAY "Should 'O' be played by the computer?"
+                   PERFORM GET-YES-NO
+                   MOVE YES-NO-FLAG TO O-AI-SETTING
+                   IF O-AI
+                       SET O-AI TO TRUE
+                       PERFORM SHOW-STRENGTH-OPTIONS
+                       ACCEPT O-AI-STRENGTH
+                   END-IF
+
+                   DISPLAY "Run a multi-game series?"
+                   PERFORM GET-YES-NO
+                   MOVE YES-NO-FLAG TO SERIES-MODE-SETTING
+                   IF SERIES-MODE
+                       DISPLAY "How many games in the series?"
+                       ACCEPT SERIES-ROUNDS
+                   ELSE
+                       MOVE 1 TO SERIES-ROUNDS
+                   END-IF
+               END-IF
            END-IF.
 
-           DISPLAY "Should 'O' be played by the computer?"
-           PERFORM GET-YES-NO.
-           MOVE YES-NO-FLAG TO O-AI-SETTING.
-           IF O-AI
-               SET O-AI TO TRUE
-               PERFORM SHOW-STRENGTH-OPTIONS
-               ACCEPT O-AI-STRENGTH
+       GET-MATCHUP-CONFIG.
+           MOVE "N" TO MATCHUP-MODE-SETTING
+           OPEN INPUT MATCHUP-CONFIG
+           IF MATCHUP-CONFIG-OK
+               READ MATCHUP-CONFIG
+                   NOT AT END
+                       MOVE "Y" TO MATCHUP-MODE-SETTING
+                       MOVE MC-X-AI-STRENGTH TO X-AI-STRENGTH
+                       MOVE MC-O-AI-STRENGTH TO O-AI-STRENGTH
+                       MOVE MC-SERIES-ROUNDS TO SERIES-ROUNDS
+               END-READ
+               CLOSE MATCHUP-CONFIG
            END-IF.
 
+       GET-BOARD-SIZE.
+           OPEN INPUT BOARD-CONFIG
+           IF BOARD-CONFIG-OK
+               READ BOARD-CONFIG
+                   NOT AT END
+                       MOVE BC-BOARD-DIM TO BOARD-DIM
+                       MOVE BC-WIN-LENGTH TO WIN-LENGTH
+               END-READ
+               CLOSE BOARD-CONFIG
+           ELSE
+               DISPLAY "Choose a board size:"
+               DISPLAY "1: 3x3 classic (3 in a row)"
+               DISPLAY "2: 4x4 (4 in a row)"
+               DISPLAY "3: 5x5 (4 in a row)"
+               ACCEPT BOARD-SIZE-CHOICE
+               EVALUATE BOARD-SIZE-CHOICE
+                   WHEN 2
+                       MOVE 4 TO BOARD-DIM
+                       MOVE 4 TO WIN-LENGTH
+                   WHEN 3
+                       MOVE 5 TO BOARD-DIM
+                       MOVE 4 TO WIN-LENGTH
+                   WHEN OTHER
+                       MOVE 3 TO BOARD-DIM
+                       MOVE 3 TO WIN-LENGTH
+               END-EVALUATE
+           END-IF
+           IF BOARD-DIM < 3 OR BOARD-DIM > 5
+               DISPLAY "BOARDCFG board size " BOARD-DIM
+                   " is out of range - defaulting to 3x3 classic."
+               MOVE 3 TO BOARD-DIM
+               MOVE 3 TO WIN-LENGTH
+           END-IF
+           IF WIN-LENGTH < 1 OR WIN-LENGTH > BOARD-DIM
+               DISPLAY "BOARDCFG win length " WIN-LENGTH
+                   " is invalid for a " BOARD-DIM "x" BOARD-DIM
+                   " board - defaulting to " BOARD-DIM "."
+               MOVE BOARD-DIM TO WIN-LENGTH
+           END-IF
+           COMPUTE TOTAL-CELLS = BOARD-DIM * BOARD-DIM.
+
+       INIT-BOARD.
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > TOTAL-CELLS
+               MOVE LOOP-IDX-1 TO CELL-NUM
+               MOVE CELL-NUM TO GAME-SPOT (LOOP-IDX-1)
+           END-PERFORM.
+
+       BUILD-WIN-CONDITIONS.
+           MOVE ZERO TO WIN-CONDITIONS
+           MOVE 0 TO WIN-CONDITION-COUNT
+           PERFORM BUILD-ROW-CONDITIONS
+           PERFORM BUILD-COLUMN-CONDITIONS
+           PERFORM BUILD-DIAGONAL-CONDITIONS.
+
+       BUILD-ROW-CONDITIONS.
+           PERFORM VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > BOARD-DIM
+               PERFORM VARYING START-COL FROM 1 BY 1
+                       UNTIL START-COL > BOARD-DIM - WIN-LENGTH + 1
+                   ADD 1 TO WIN-CONDITION-COUNT
+                   PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
+                           UNTIL LOOP-IDX-2 > WIN-LENGTH
+                       COMPUTE
+                           WIN-VALUE (WIN-CONDITION-COUNT, LOOP-IDX-2) =
+                           (ROW-IDX - 1) * BOARD-DIM
+                           + START-COL + LOOP-IDX-2 - 1
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       BUILD-COLUMN-CONDITIONS.
+           PERFORM VARYING COL-IDX FROM 1 BY 1 UNTIL COL-IDX > BOARD-DIM
+               PERFORM VARYING START-ROW FROM 1 BY 1
+                       UNTIL START-ROW > BOARD-DIM - WIN-LENGTH + 1
+                   ADD 1 TO WIN-CONDITION-COUNT
+                   PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
+                           UNTIL LOOP-IDX-2 > WIN-LENGTH
+                       COMPUTE
+                           WIN-VALUE (WIN-CONDITION-COUNT, LOOP-IDX-2) =
+                           (START-ROW + LOOP-IDX-2 - 2) * BOARD-DIM
+                           + COL-IDX
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
+       BUILD-DIAGONAL-CONDITIONS.
+           PERFORM VARYING START-ROW FROM 1 BY 1
+                   UNTIL START-ROW > BOARD-DIM - WIN-LENGTH + 1
+               PERFORM VARYING START-COL FROM 1 BY 1
+                       UNTIL START-COL > BOARD-DIM - WIN-LENGTH + 1
+                   ADD 1 TO WIN-CONDITION-COUNT
+                   PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
+                           UNTIL LOOP-IDX-2 > WIN-LENGTH
+                       COMPUTE
+                           WIN-VALUE (WIN-CONDITION-COUNT, LOOP-IDX-2) =
+                           (START-ROW + LOOP-IDX-2 - 2) * BOARD-DIM
+                           + START-COL + LOOP-IDX-2 - 1
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           PERFORM VARYING START-ROW FROM 1 BY 1
+                   UNTIL START-ROW > BOARD-DIM - WIN-LENGTH + 1
+               PERFORM VARYING START-COL FROM WIN-LENGTH BY 1
+                       UNTIL START-COL > BOARD-DIM
+                   ADD 1 TO WIN-CONDITION-COUNT
+                   PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
+                           UNTIL LOOP-IDX-2 > WIN-LENGTH
+                       COMPUTE
+                           WIN-VALUE (WIN-CONDITION-COUNT, LOOP-IDX-2) =
+                           (START-ROW + LOOP-IDX-2 - 2) * BOARD-DIM
+                           + START-COL - LOOP-IDX-2 + 1
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+
        SHOW-STRENGTH-OPTIONS.
            DISPLAY "AI strength settings:"
            DISPLAY "0: Easy"
            DISPLAY "1: Medium"
            DISPLAY "2: Hard"
+           DISPLAY "3: Unbeatable (classic 3x3 board only)"
            DISPLAY "How strong should the AI be?".
 
        SET-EMPTY-CELLS.
-           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1 UNTIL LOOP-IDX-1 > 9
-               IF GAME-SPOT(LOOP-IDX-1) NOT = "X"
-               AND GAME-SPOT(LOOP-IDX-1) NOT = "O"
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > TOTAL-CELLS
+               IF GAME-SPOT (LOOP-IDX-1) (1:1) NOT = "X"
+               AND GAME-SPOT (LOOP-IDX-1) (1:1) NOT = "O"
                    MOVE 1 TO EMPTY-CELLS(LOOP-IDX-1)
                ELSE
                    MOVE 0 TO EMPTY-CELLS(LOOP-IDX-1)
@@ -183,35 +1107,41 @@
            MOVE 0 TO RND-IDX
            PERFORM UNTIL RND-IDX > 0 AND EMPTY-CELLS (RND-IDX) = 1
                COMPUTE RND-IDX =
-               FUNCTION RANDOM(FUNCTION CURRENT-DATE (9:7)) * 9 + 1
+                   FUNCTION RANDOM(FUNCTION CURRENT-DATE (9:7))
+                       * TOTAL-CELLS + 1
            END-PERFORM
-           MOVE ACTIVE-PLAYER TO GAME-SPOT (RND-IDX).
+           MOVE ACTIVE-PLAYER TO GAME-SPOT (RND-IDX)
+           MOVE RND-IDX TO AI-LAST-SPOT.
 
        SET-WINNING-MOVE.
            MOVE 0 TO MOVE-TO-MAKE
       *    Loop over win conditions
-           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1 UNTIL LOOP-IDX-1 > 8
-               MOVE 000 TO SPOTS-OPEN-AREA
+           PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                   UNTIL LOOP-IDX-1 > WIN-CONDITION-COUNT
+               MOVE ZERO TO SPOTS-OPEN-AREA
                MOVE 1 TO SPOTS-OPEN-INDEX
                MOVE 0 TO SPOTS-DONE
       *        Check every spot in the condition
                PERFORM VARYING LOOP-IDX-2 FROM 1 BY 1
-               UNTIL LOOP-IDX-2 > 3
-      *            If the spot is empty, we have to add it to the list
-      *            of open spots
-                   MOVE WIN-VALUE(LOOP-IDX-1, LOOP-IDX-2) TO
-                       SPOT-AS-CHAR
-                   EVALUATE GAME-SPOT(WIN-VALUE(LOOP-IDX-1, LOOP-IDX-2))
-      *            Spot is still open
-                   WHEN SPOT-AS-CHAR
-                       MOVE WIN-VALUE(LOOP-IDX-1, LOOP-IDX-2) TO
-                           SPOTS-OPEN (SPOTS-OPEN-INDEX)
-                       COMPUTE SPOTS-OPEN-INDEX = SPOTS-OPEN-INDEX + 1
-                   WHEN ACTIVE-PLAYER
+                       UNTIL LOOP-IDX-2 > WIN-LENGTH
+      *            A cell already claimed by the active player counts
+      *            toward the line; an empty cell is a candidate move
+                   IF GAME-SPOT (WIN-VALUE (LOOP-IDX-1, LOOP-IDX-2))
+                           (1:1) = ACTIVE-PLAYER
                        COMPUTE SPOTS-DONE = SPOTS-DONE + 1
-                   END-EVALUATE
+                   ELSE
+                       IF GAME-SPOT (WIN-VALUE (LOOP-IDX-1, LOOP-IDX-2))
+                               (1:1) NOT = "X"
+                       AND GAME-SPOT (WIN-VALUE
+                               (LOOP-IDX-1, LOOP-IDX-2)) (1:1) NOT = "O"
+                           MOVE WIN-VALUE (LOOP-IDX-1, LOOP-IDX-2) TO
+                               SPOTS-OPEN (SPOTS-OPEN-INDEX)
+                           COMPUTE SPOTS-OPEN-INDEX =
+                               SPOTS-OPEN-INDEX + 1
+                       END-IF
+                   END-IF
                END-PERFORM
-               IF SPOTS-DONE = 2 AND SPOTS-OPEN-INDEX = 2
+               IF SPOTS-DONE = WIN-LENGTH - 1 AND SPOTS-OPEN-INDEX = 2
                    MOVE SPOTS-OPEN (1) TO MOVE-TO-MAKE
                END-IF
            END-PERFORM.
@@ -220,6 +1150,7 @@
            PERFORM SET-WINNING-MOVE.
            IF MOVE-TO-MAKE > 0
                MOVE ACTIVE-PLAYER TO GAME-SPOT (MOVE-TO-MAKE)
+               MOVE MOVE-TO-MAKE TO AI-LAST-SPOT
            ELSE
                PERFORM MAKE-RANDOM-MOVE
            END-IF.
@@ -228,15 +1159,43 @@
            PERFORM SET-WINNING-MOVE.
            IF MOVE-TO-MAKE > 0
                MOVE ACTIVE-PLAYER TO GAME-SPOT (MOVE-TO-MAKE)
+               MOVE MOVE-TO-MAKE TO AI-LAST-SPOT
            ELSE
                PERFORM SWAP-ACTIVE-PLAYER
                PERFORM SET-WINNING-MOVE
                PERFORM SWAP-ACTIVE-PLAYER
                IF MOVE-TO-MAKE > 0
                    MOVE ACTIVE-PLAYER TO GAME-SPOT (MOVE-TO-MAKE)
+                   MOVE MOVE-TO-MAKE TO AI-LAST-SPOT
+               ELSE
+                   PERFORM MAKE-RANDOM-MOVE
+               END-IF
+           END-IF.
+
+       MAKE-MINIMAX-MOVE.
+           IF BOARD-DIM = 3 AND WIN-LENGTH = 3
+               PERFORM VARYING LOOP-IDX-1 FROM 1 BY 1
+                       UNTIL LOOP-IDX-1 > 9
+                   IF GAME-SPOT (LOOP-IDX-1) (1:1) = "X"
+                   OR GAME-SPOT (LOOP-IDX-1) (1:1) = "O"
+                       MOVE GAME-SPOT (LOOP-IDX-1) (1:1)
+                           TO MINIMAX-BOARD (LOOP-IDX-1)
+                   ELSE
+                       MOVE "." TO MINIMAX-BOARD (LOOP-IDX-1)
+                   END-IF
+               END-PERFORM
+               CALL "MINIMAX-AI" USING MINIMAX-BOARD, ACTIVE-PLAYER,
+                   BEST-SPOT, BEST-STATE
+               IF BEST-SPOT > 0
+                   MOVE ACTIVE-PLAYER TO GAME-SPOT (BEST-SPOT)
+                   MOVE BEST-SPOT TO AI-LAST-SPOT
                ELSE
                    PERFORM MAKE-RANDOM-MOVE
                END-IF
+           ELSE
+               DISPLAY "Unbeatable strength needs the classic 3x3 "
+                   "board; using the blocking heuristic instead."
+               PERFORM MAKE-WINNING-BLOCKING-MOVE
            END-IF.
 
        AI-MOVE.
@@ -253,7 +1212,115 @@
                    PERFORM MAKE-RANDOM-MOVE
                WHEN 1
                    PERFORM MAKE-WINNING-MOVE
-               WHEN OTHER
+               WHEN 2
                    PERFORM MAKE-WINNING-BLOCKING-MOVE
+               WHEN OTHER
+                   PERFORM MAKE-MINIMAX-MOVE
            END-EVALUATE
-           CONTINUE AFTER 1 SECONDS.
+           MOVE "AI" TO LOG-EVENT-TYPE
+           MOVE AI-LAST-SPOT TO LOG-SPOT
+           MOVE GAME-SPOT (AI-LAST-SPOT) TO LOG-RESULT-SPOT
+           MOVE SPACES TO LOG-DETAIL
+           PERFORM WRITE-GAME-LOG.
+
+       END PROGRAM TicTacToe-Cobol.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MINIMAX-AI RECURSIVE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+        01 WIN-LINES-LIT PIC 9(24) VALUE 123456789147258369159357.
+        01 WIN-LINES REDEFINES WIN-LINES-LIT.
+           03 WIN-LINE OCCURS 8 TIMES.
+               05 WIN-CELL PIC 9(1) OCCURS 3 TIMES.
+
+       LOCAL-STORAGE SECTION.
+        01 OPPONENT-MARK PIC X(1).
+        01 SEARCH-IDX PIC 9(2).
+        01 CHECK-IDX PIC 9(2).
+        01 LINE-IDX PIC 9(2).
+
+        01 WIN-FLAG PIC X(1) VALUE "N".
+           88 HAS-WIN VALUE "Y".
+        01 FULL-FLAG PIC X(1) VALUE "Y".
+           88 BOARD-IS-FULL VALUE "Y".
+
+        01 MOVE-STATE PIC 9(1).
+        01 CHILD-SPOT PIC 9(2).
+        01 CHILD-STATE PIC 9(1).
+        01 BEST-SPOT PIC 9(2) VALUE 0.
+        01 BEST-STATE PIC 9(1) VALUE 1.
+
+       LINKAGE SECTION.
+        01 BOARD-CELLS OCCURS 9 TIMES PIC X(1).
+        01 PLAYER-TO-MOVE PIC X(1).
+        01 BEST-SPOT-OUT PIC 9(2).
+        01 BEST-STATE-OUT PIC 9(1).
+
+       PROCEDURE DIVISION USING BOARD-CELLS, PLAYER-TO-MOVE,
+               BEST-SPOT-OUT, BEST-STATE-OUT.
+       0000-MAIN.
+           IF PLAYER-TO-MOVE = "X"
+               MOVE "O" TO OPPONENT-MARK
+           ELSE
+               MOVE "X" TO OPPONENT-MARK
+           END-IF
+           MOVE 0 TO BEST-SPOT
+           MOVE 1 TO BEST-STATE
+           PERFORM VARYING SEARCH-IDX FROM 1 BY 1 UNTIL SEARCH-IDX > 9
+               IF BEST-STATE NOT = 3
+               AND BOARD-CELLS (SEARCH-IDX) NOT = "X"
+               AND BOARD-CELLS (SEARCH-IDX) NOT = "O"
+                   MOVE PLAYER-TO-MOVE TO BOARD-CELLS (SEARCH-IDX)
+                   PERFORM CHECK-WIN-LINE
+                   IF HAS-WIN
+                       MOVE 3 TO MOVE-STATE
+                   ELSE
+                       PERFORM CHECK-BOARD-FULL
+                       IF BOARD-IS-FULL
+                           MOVE 2 TO MOVE-STATE
+                       ELSE
+                           CALL "MINIMAX-AI" USING BOARD-CELLS,
+                               OPPONENT-MARK, CHILD-SPOT,
+                               CHILD-STATE
+                           EVALUATE CHILD-STATE
+                               WHEN 3
+                                   MOVE 1 TO MOVE-STATE
+                               WHEN 1
+                                   MOVE 3 TO MOVE-STATE
+                               WHEN OTHER
+                                   MOVE 2 TO MOVE-STATE
+                           END-EVALUATE
+                       END-IF
+                   END-IF
+                   IF MOVE-STATE > BEST-STATE
+                       MOVE MOVE-STATE TO BEST-STATE
+                       MOVE SEARCH-IDX TO BEST-SPOT
+                   END-IF
+                   MOVE "." TO BOARD-CELLS (SEARCH-IDX)
+               END-IF
+           END-PERFORM
+           MOVE BEST-SPOT TO BEST-SPOT-OUT
+           MOVE BEST-STATE TO BEST-STATE-OUT
+           GOBACK.
+
+       CHECK-WIN-LINE.
+           MOVE "N" TO WIN-FLAG
+           PERFORM VARYING LINE-IDX FROM 1 BY 1 UNTIL LINE-IDX > 8
+               IF BOARD-CELLS (WIN-CELL (LINE-IDX, 1)) = PLAYER-TO-MOVE
+               AND BOARD-CELLS (WIN-CELL (LINE-IDX, 2)) = PLAYER-TO-MOVE
+               AND BOARD-CELLS (WIN-CELL (LINE-IDX, 3)) = PLAYER-TO-MOVE
+                   MOVE "Y" TO WIN-FLAG
+               END-IF
+           END-PERFORM.
+
+       CHECK-BOARD-FULL.
+           MOVE "Y" TO FULL-FLAG
+           PERFORM VARYING CHECK-IDX FROM 1 BY 1 UNTIL CHECK-IDX > 9
+               IF BOARD-CELLS (CHECK-IDX) NOT = "X"
+               AND BOARD-CELLS (CHECK-IDX) NOT = "O"
+                   MOVE "N" TO FULL-FLAG
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM MINIMAX-AI.
